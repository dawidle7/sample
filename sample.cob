@@ -4,121 +4,791 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT gentoolkitout ASSIGN TO 'sample.gentoolkit.out'
+           SELECT whichout ASSIGN TO 'sample.which.out'
            ORGANIZATION LINE SEQUENTIAL.
            SELECT getinstldpkgout ASSIGN TO 'sample.getinstldpkg.out'
            ORGANIZATION LINE SEQUENTIAL.
            SELECT getallfilesout assign to 'sample.getallfiles.out'
            organization line sequential.
+           SELECT orphanrpt assign to 'sample.orphans.rpt'
+           organization line sequential.
+           SELECT exclctl assign to 'sample.excl.ctl'
+           organization line sequential
+           file status is exclctl_status.
+           SELECT rootsctl assign to 'sample.roots.ctl'
+           organization line sequential
+           file status is roots_ctl_status.
+           SELECT sortinstldwk assign to "sortinstldwk".
+           SELECT sortallfileswk assign to "sortallfileswk".
+           SELECT sortedinstld assign to 'sample.getinstldpkg.sorted'
+           organization line sequential.
+           SELECT sortedallfiles assign to 'sample.getallfiles.sorted'
+           organization line sequential.
+           SELECT findcmdfile assign to 'sample.findcmd.sh'
+           organization line sequential.
+           SELECT checkpointfile assign to 'sample.checkpoint.dat'
+           organization line sequential
+           file status is checkpoint_status.
+           SELECT execlog assign to 'sample.exec.log'
+           organization line sequential
+           file status is execlog_status.
+           SELECT orphanscurr assign to 'sample.orphans.curr'
+           organization line sequential.
+           SELECT orphanslatest assign to 'sample.orphans.latest'
+           organization line sequential
+           file status is orphanslatest_status.
+           SELECT orphanshist assign to 'sample.orphans.hist'
+           organization line sequential
+           file status is orphanshist_status.
+           SELECT orphanstrend assign to 'sample.orphans.trend.rpt'
+           organization line sequential.
+           SELECT summaryrpt assign to 'sample.summary.rpt'
+           organization line sequential.
 
        DATA DIVISION.
        FILE SECTION.
-       FD gentoolkitout.
-       01 gentoolkitoutRECORD PIC X(222).
+       FD whichout.
+       01 whichoutRECORD PIC X(222).
 
        FD getinstldpkgout.
        01 getinstldpkgoutRECORD PIC X(222).
 
        FD getallfilesout.
-       01 getallfilesoutRECORD pic x(222).
+       01 getallfilesoutRECORD pic x(450).
+
+       FD orphanrpt.
+       01 orphanrptRECORD pic x(550).
+
+       FD exclctl.
+       01 exclctlRECORD pic x(222).
+
+       FD rootsctl.
+       01 rootsctlRECORD pic x(80).
+
+       SD sortinstldwk.
+       01 sortinstldwk_rec pic x(222).
+
+       SD sortallfileswk.
+       01 sortallfileswk_rec pic x(450).
+
+       FD sortedinstld.
+       01 sortedinstldRECORD pic x(222).
+
+       FD sortedallfiles.
+       01 sortedallfilesRECORD pic x(450).
+
+       FD findcmdfile.
+       01 findcmdfileRECORD pic x(2200).
+
+       FD checkpointfile.
+       01 checkpointfileRECORD.
+           05 ckpt_phase pic x(20).
+           05 ckpt_rundate pic x(8).
+           05 ckpt_phase_status pic x(10).
+           05 ckpt_detail pic x(10).
+
+       FD execlog.
+       01 execlogRECORD pic x(80).
+
+       FD orphanscurr.
+       01 orphanscurrRECORD pic x(450).
+
+       FD orphanslatest.
+       01 orphanslatestRECORD pic x(450).
+
+       FD orphanshist.
+       01 orphanshistRECORD pic x(470).
+
+       FD orphanstrend.
+       01 orphanstrendRECORD pic x(470).
+
+       FD summaryrpt.
+       01 summaryrptRECORD.
+           05 smry_rundate pic x(8).
+           05 smry_installed pic 9(8).
+           05 smry_scanned pic 9(8).
+           05 smry_orphans pic 9(8).
+           05 smry_orphan_pct pic 9(3)v99.
 
        WORKING-STORAGE SECTION.
 
-       01 excl_list pic x(333) value ' -not -path "/dev/*" -a -not -path
-      -    ' "/tmp/*" -a -not -path "/proc/*" -a -not -path "/sys/*" -a 
-      -    '-not -path "/run/*" '.
+       01 run_date pic x(8).
+       01 run_time pic x(8).
+       01 orphan_count pic 9(8) value zero.
+       01 orphan_count_disp pic zzzzzzz9.
+
+       01 excl_list pic x(2000) value spaces.
        01 excl_add  pic x(222) value spaces.
+       01 exclctl_status pic xx value spaces.
+       01 exclctl_eof pic x value 'n'.
 
-       01 cmdln_gentoolkit pic x(222) value 'which equery &> sample.gent
-      -    'oolkit.out'.
-       01 cmdln_getinstldpkg pic x(222) value 'equery f "*" |sort |uniq 
-      -    '> sample.getinstldpkg.out'.
-       01 cmdln_getallfiles pic x(222) value 'find /etc '.
+       01 cmdln_whichequery pic x(222) value spaces.
+       01 cmdln_whichdpkg pic x(222) value spaces.
+       01 cmdln_whichrpm pic x(222) value spaces.
+
+       01 cmdln_getinstldpkg_equery pic x(222) value spaces.
+       01 cmdln_getinstldpkg_dpkg pic x(222) value spaces.
+       01 cmdln_getinstldpkg_rpm pic x(222) value spaces.
+
+       01 pkg_mgr pic x(8) value spaces.
+
+       01 cmdln_getallfiles pic x(2200) value spaces.
 
        01 envusrname pic x(222).
 
-       01 i pic 9(6).
-       01 feof pic x.
-       01 getinstldpkgouttab occurs 999999 times 
-           ascending key is getinstldpkgouttab indexed by j.
-           03 getinstldpkgoutline pic x(222).
+       01 roots_ctl_status pic xx value spaces.
+       01 roots_ctl_eof pic x value 'n'.
+       01 scan_root_count pic 9(3) value 0.
+       01 root_idx pic 9(3) value 0.
+       01 scan_roots occurs 50 times pic x(80).
+
+       01 gaf_root_val pic x(80).
+       01 gaf_owner_val pic x(32).
+       01 gaf_group_val pic x(32).
+       01 gaf_perms_val pic x(4).
+       01 gaf_size_val pic x(12).
+       01 gaf_path_val pic x(222).
+       01 gaf_risk_flag pic x(40) value spaces.
+       01 gaf_risk_flag_tmp pic x(40) value spaces.
+       01 orphan_risk_suffix pic x(60) value spaces.
+       01 run_findcmd pic x(40) value 'sh ./sample.findcmd.sh'.
+
+       01 installed_total pic 9(8) value 0.
+       01 found_total pic 9(8) value 0.
+       01 instld_eof pic x value 'n'.
+       01 allfiles_eof pic x value 'n'.
+       01 large_input_threshold pic 9(8) value 1000000.
+       01 large_input_warned pic x value 'n'.
+       01 overflow_warning_flag pic x value 'n'.
+
+       01 checkpoint_status pic xx value spaces.
+       01 checkpoint_eof pic x value 'n'.
+       01 ckpt_pkgdetect_done pic x value 'n'.
+       01 ckpt_getinstldpkg_done pic x value 'n'.
+       01 ckpt_getallfiles_done pic x value 'n'.
+
+       01 force_flag pic x value 'n'.
+       01 force_tally pic 9(3) value 0.
+       01 root_yn pic x value 'n'.
+       01 confirm_answer pic x value space.
+       01 execlog_status pic xx value spaces.
 
-       01 getallfilesouttab occurs 999999 times.
-           03 getallfilesoutline pic x(222).
+       01 orphanslatest_status pic xx value spaces.
+       01 orphanshist_status pic xx value spaces.
+       01 curr_eof pic x value 'n'.
+       01 latest_eof pic x value 'n'.
+       01 latest_opened pic x value 'n'.
+       01 publish_eof pic x value 'n'.
 
        PROCEDURE DIVISION.
+           string 'which equery > sample.which.out 2>&1'
+           delimited by size into cmdln_whichequery.
+           string 'which dpkg > sample.which.out 2>&1'
+           delimited by size into cmdln_whichdpkg.
+           string 'which rpm > sample.which.out 2>&1'
+           delimited by size into cmdln_whichrpm.
+           string 'equery f "*" |sort |uniq > sample.getinstldpkg.out'
+           delimited by size into cmdln_getinstldpkg_equery.
+           string "dpkg-query -W -f='" '${Package}' '\n'
+           "' | xargs dpkg -L | sort -u > sample.getinstldpkg.out"
+           delimited by size into cmdln_getinstldpkg_dpkg.
+           string 'rpm -qla | sort -u > sample.getinstldpkg.out'
+           delimited by size into cmdln_getinstldpkg_rpm.
+
+           string ' -not -path "/dev/*" -a -not -path "/tmp/*" -a'
+           ' -not -path "/proc/*" -a -not -path "/sys/*" -a -not'
+           ' -path "/run/*" ' delimited by size into excl_list.
            accept excl_add from command-line.
-           string excl_list ' ' excl_add 
-           DELIMITED BY '  ' into excl_list
-           on overflow
-           Display "A string overflow occurred".
+           move 0 to force_tally.
+           inspect excl_add tallying force_tally for all '--force'.
+           if force_tally > 0
+               move 'y' to force_flag
+               inspect excl_add replacing first '--force' by '       '
+               move function trim(excl_add) to excl_add
+           end-if.
+           if excl_add not = spaces
+               string excl_list delimited by '  '
+               ' -not -path "' delimited by size
+               excl_add delimited by space
+               '*" -a' delimited by size
+               into excl_list
+               on overflow
+               display "STRING OVERFLOW building excl_list from comm"
+               "and-line exclusion, intended addition=[" excl_add "]"
+               " length=" function length(function trim(excl_add))
+               move 'y' to overflow_warning_flag
+           end-if.
+
+           open input exclctl.
+           if exclctl_status = '00'
+               perform read-exclctl until exclctl_eof = 'y'
+               close exclctl
+           else
+               display "No exclusion control file found (sample.excl."
+               "ctl), using built-in exclusions only"
+           end-if.
+
            DISPLAY "Final exclusion list:"excl_list.
 
-           call "SYSTEM" using cmdln_gentoolkit.
-           OPEN INPUT gentoolkitout
-           READ gentoolkitout INTO gentoolkitoutRECORD
-           NOT AT END
-           UNSTRING gentoolkitoutRECORD
-           DELIMITED BY ALL ":"
-           INTO gentoolkitoutRECORD
-           if gentoolkitoutRECORD = 'which'              
-            DISPLAY "no gentoolkit on this system, suggest to quit"
+           open input rootsctl.
+           if roots_ctl_status = '00'
+               perform read-rootsctl until roots_ctl_eof = 'y'
+               close rootsctl
            else
-            DISPLAY gentoolkitoutRECORD
-           END-READ
-           CLOSE gentoolkitout.  
+               display "No scan-root control file found (sample.roots"
+               ".ctl), defaulting to /etc"
+           end-if.
+           if scan_root_count = 0
+               move 1 to scan_root_count
+               move '/etc' to scan_roots(1)
+           end-if.
+
+           accept run_date from date yyyymmdd.
+           accept run_time from time.
+
+           open input checkpointfile.
+           if checkpoint_status = '00'
+               perform read-checkpoint until checkpoint_eof = 'y'
+               close checkpointfile
+           end-if.
+
+           open output orphanrpt.
+           move spaces to orphanrptRECORD.
+           string 'Orphan file report run '
+           run_date(1:4) '-' run_date(5:2) '-' run_date(7:2) ' '
+           run_time(1:2) ':' run_time(3:2) ':' run_time(5:2)
+           delimited by size into orphanrptRECORD.
+           write orphanrptRECORD.
+           move spaces to orphanrptRECORD.
+           string 'Exclusions in effect:' delimited by size
+           excl_list delimited by '  '
+           into orphanrptRECORD
+           on overflow
+           display "STRING OVERFLOW writing exclusions-in-effect head"
+           "er, excl_list length="
+           function length(function trim(excl_list))
+           move 'y' to overflow_warning_flag
+           end-string.
+           write orphanrptRECORD.
+           move spaces to orphanrptRECORD.
+           write orphanrptRECORD from spaces.
 
            DISPLAY "LOGNAME" UPON ENVIRONMENT-NAME
            ACCEPT envusrname FROM ENVIRONMENT-VALUE
+           move 'n' to root_yn.
            if envusrname = 'root'
-            DISPLAY "This is risky. Consider exiting.."
+               move 'y' to root_yn
+           end-if.
+
+           perform log-execution.
+
+           if root_yn = 'y' and force_flag not = 'y'
+               DISPLAY "This is risky. Consider exiting.."
+               DISPLAY "Running as root. Continue? (y/n): "
+               with no advancing
+               ACCEPT confirm_answer
+               if confirm_answer not = 'y' and confirm_answer not = 'Y'
+                   DISPLAY "Aborting at user's request."
+                   perform write-overflow-warning
+                   close orphanrpt
+                   STOP RUN
+               end-if
+           end-if.
+
+           DISPLAY "running as "envusrname.
+
+           if ckpt_pkgdetect_done = 'y'
+            DISPLAY "package-manager detection already done, skipping"
            else
-            DISPLAY "running as "envusrname
-    
+            perform detect-pkg-manager
+            perform save-checkpoint-pkgdetect
+           end-if.
+
            DISPLAY "Looking for missing files which should be installed"
-           call "SYSTEM" using cmdln_getinstldpkg.
-           move 1 to i.
-           open input getinstldpkgout.
-           perform read-path until feof='y'.
-           close getinstldpkgout.
-           display "files installed: "i.
-    
+           if ckpt_getinstldpkg_done = 'y'
+            DISPLAY "installed-package listing already done, skipping"
+           else
+            evaluate pkg_mgr
+              when 'EQUERY'
+                call "SYSTEM" using cmdln_getinstldpkg_equery
+              when 'DPKG'
+                call "SYSTEM" using cmdln_getinstldpkg_dpkg
+              when 'RPM'
+                call "SYSTEM" using cmdln_getinstldpkg_rpm
+              when other
+                DISPLAY "No supported package manager, skipping listi"
+                "ng"
+            end-evaluate
+            perform save-checkpoint-getinstldpkg
+           end-if.
+           sort sortinstldwk on ascending key sortinstldwk_rec
+               using getinstldpkgout
+               giving sortedinstld.
+
            display "Looking for files present but not installed"
-           string cmdln_getallfiles excl_list 
-           ' 2>./sample.getallfiles.err 1>./sample.getallfiles.out'
-           delimited by '  ' into cmdln_getallfiles
-           on overflow
-           Display "A string overflow occurred".
-      *    display cmdln_getallfiles.
-           call "system" using cmdln_getallfiles.
-           move 1 to i.
-           set feof to ' '.
-           open input getallfilesout.
-           perform read-pathi until feof='y'.
-           close getallfilesout.
-           display "files found: "i.
-           perform varying i from 1 by 1 until 
-           getallfilesouttab(i) = spaces
-            set j to 1
-            search all getinstldpkgouttab 
-               at end display getallfilesouttab(i)'not installed'
-               when getinstldpkgouttab(j) is equal to 
-               getallfilesouttab(i) initialize getallfilesouttab(i)
-      *         display 'omitting installed file 'getallfilesouttab(i)
-               end-search
-           end-perform
+           if ckpt_getallfiles_done = 'y'
+            DISPLAY "filesystem walk already done this run, skipping"
+           else
+            open output getallfilesout
+            close getallfilesout
+            perform run-getallfiles-for-root
+               varying root_idx from 1 by 1
+               until root_idx > scan_root_count
+            perform save-checkpoint-getallfiles
+           end-if.
+           sort sortallfileswk on ascending key sortallfileswk_rec
+               using getallfilesout
+               giving sortedallfiles.
+
+           open input sortedinstld sortedallfiles.
+           open output orphanscurr.
+           perform read-instld.
+           perform read-allfiles.
+           perform match-merge until instld_eof = 'y' and
+           allfiles_eof = 'y'.
+           close sortedinstld sortedallfiles orphanscurr.
+           display "files installed: "installed_total.
+           display "files found: "found_total.
+           move orphan_count to orphan_count_disp.
+           move spaces to orphanrptRECORD.
+           write orphanrptRECORD from spaces.
+           move spaces to orphanrptRECORD.
+           string 'Total orphan files: ' orphan_count_disp
+           delimited by size into orphanrptRECORD.
+           write orphanrptRECORD.
+           perform write-overflow-warning.
+           close orphanrpt.
+
+           perform write-summary-report.
+           perform build-trend-report.
+           perform publish-orphan-snapshot.
+
+           open output checkpointfile.
+           close checkpointfile.
+
            STOP RUN.
 
-       read-path.
-           read getinstldpkgout at end move 'y' to feof.
-           if feof is not = 'y' then
-               move getinstldpkgoutRECORD to getinstldpkgouttab(i)
-               add 1 to i
+       match-merge.
+           evaluate true
+             when allfiles_eof = 'y'
+               perform read-instld
+             when instld_eof = 'y'
+               perform emit-orphan
+               perform read-allfiles
+             when gaf_path_val < sortedinstldRECORD
+               perform emit-orphan
+               perform read-allfiles
+             when gaf_path_val = sortedinstldRECORD
+               perform read-allfiles
+               perform read-instld
+             when other
+               perform read-instld
+           end-evaluate.
+
+       emit-orphan.
+           display '[' gaf_root_val '] ' gaf_path_val ' not installed'.
+           add 1 to orphan_count.
+           if orphan_count > large_input_threshold and
+           large_input_warned = 'n'
+               display "WARNING: orphan count exceeds "
+               large_input_threshold " records - large run"
+               move 'y' to large_input_warned
+           end-if.
+           move spaces to orphan_risk_suffix.
+           if gaf_risk_flag not = spaces
+               string '*** HIGH-RISK: ' delimited by size
+               function trim(gaf_risk_flag) delimited by size
+               ' ***' delimited by size
+               into orphan_risk_suffix
+           end-if.
+           move spaces to orphanrptRECORD.
+           string '[' gaf_root_val delimited by space ']  '
+           gaf_path_val delimited by space
+           ' (' delimited by size
+           gaf_owner_val delimited by space ':' delimited by size
+           gaf_group_val delimited by space ' mode ' delimited by size
+           gaf_perms_val delimited by size
+           ' size ' delimited by size
+           gaf_size_val delimited by space
+           ') ' delimited by size
+           orphan_risk_suffix delimited by size
+           into orphanrptRECORD
+           on overflow
+           display "STRING OVERFLOW writing orphan line for path=["
+           gaf_path_val "] length="
+           function length(function trim(gaf_path_val))
+           " root=[" gaf_root_val "]"
+           move 'y' to overflow_warning_flag
+           end-string.
+           write orphanrptRECORD.
+           move spaces to orphanscurrRECORD.
+           string gaf_path_val delimited by size '|' delimited by size
+           gaf_root_val delimited by space '|' delimited by size
+           gaf_owner_val delimited by space '|' delimited by size
+           gaf_group_val delimited by space '|' delimited by size
+           gaf_perms_val delimited by size '|' delimited by size
+           gaf_size_val delimited by space '|' delimited by size
+           function trim(gaf_risk_flag) delimited by size
+           into orphanscurrRECORD
+           on overflow
+           display "STRING OVERFLOW writing orphan snapshot for path="
+           "[" gaf_path_val "] length="
+           function length(function trim(gaf_path_val))
+           " root=[" gaf_root_val "]"
+           move 'y' to overflow_warning_flag
+           end-string.
+           write orphanscurrRECORD.
+
+       write-overflow-warning.
+           if overflow_warning_flag = 'y'
+               move spaces to orphanrptRECORD
+               string '*** WARNING: one or more STRING OVERFLOW cond'
+               'itions occurred this run (see console/job log) -- '
+               'this report may be incomplete ***' delimited by size
+               into orphanrptRECORD
+               write orphanrptRECORD
+           end-if.
+
+       write-summary-report.
+           move spaces to summaryrptRECORD.
+           move run_date to smry_rundate.
+           move installed_total to smry_installed.
+           move found_total to smry_scanned.
+           move orphan_count to smry_orphans.
+           if found_total = 0
+               move 0 to smry_orphan_pct
+           else
+               compute smry_orphan_pct rounded =
+                   orphan_count / found_total * 100
+           end-if.
+           open output summaryrpt.
+           write summaryrptRECORD.
+           close summaryrpt.
+
+       build-trend-report.
+           move 'n' to curr_eof.
+           move 'n' to latest_eof.
+           move 'n' to latest_opened.
+           open output orphanstrend.
+           move spaces to orphanstrendRECORD.
+           string 'Orphan trend report run ' delimited by size
+           run_date(1:4) '-' run_date(5:2) '-' run_date(7:2)
+           delimited by size
+           into orphanstrendRECORD.
+           write orphanstrendRECORD.
+           move spaces to orphanstrendRECORD.
+           write orphanstrendRECORD from spaces.
+
+           open input orphanscurr.
+           open input orphanslatest.
+           if orphanslatest_status = '00'
+               move 'y' to latest_opened
+           else
+               move 'y' to latest_eof
+               display "No prior orphan snapshot, all orphans are new"
+           end-if.
+           perform read-currorphan.
+           perform read-latestorphan.
+           perform trend-merge until curr_eof = 'y' and
+           latest_eof = 'y'.
+           close orphanscurr.
+           if latest_opened = 'y'
+               close orphanslatest
+           end-if.
+           close orphanstrend.
+
+       trend-merge.
+           evaluate true
+             when curr_eof = 'y'
+               perform emit-resolved-orphan
+               perform read-latestorphan
+             when latest_eof = 'y'
+               perform emit-new-orphan
+               perform read-currorphan
+             when orphanscurrRECORD < orphanslatestRECORD
+               perform emit-new-orphan
+               perform read-currorphan
+             when orphanscurrRECORD = orphanslatestRECORD
+               perform read-currorphan
+               perform read-latestorphan
+             when other
+               perform emit-resolved-orphan
+               perform read-latestorphan
+           end-evaluate.
+
+       emit-new-orphan.
+           display 'NEW orphan: ' orphanscurrRECORD.
+           move spaces to orphanstrendRECORD.
+           string 'NEW      ' delimited by size
+           orphanscurrRECORD delimited by size
+           into orphanstrendRECORD.
+           write orphanstrendRECORD.
+
+       emit-resolved-orphan.
+           display 'RESOLVED orphan: ' orphanslatestRECORD.
+           move spaces to orphanstrendRECORD.
+           string 'RESOLVED ' delimited by size
+           orphanslatestRECORD delimited by size
+           into orphanstrendRECORD.
+           write orphanstrendRECORD.
+
+       read-currorphan.
+           read orphanscurr at end move 'y' to curr_eof.
+
+       read-latestorphan.
+           if latest_opened = 'y'
+               read orphanslatest at end move 'y' to latest_eof
+           end-if.
+
+       publish-orphan-snapshot.
+           move 'n' to publish_eof.
+           open input orphanscurr.
+           open output orphanslatest.
+           open extend orphanshist.
+           if orphanshist_status not = '00'
+               open output orphanshist
+           end-if.
+           perform read-publishorphan until publish_eof = 'y'.
+           close orphanscurr orphanslatest orphanshist.
+
+       read-publishorphan.
+           read orphanscurr at end move 'y' to publish_eof.
+           if publish_eof is not = 'y'
+               move orphanscurrRECORD to orphanslatestRECORD
+               write orphanslatestRECORD
+               move spaces to orphanshistRECORD
+               string run_date delimited by size ' ' delimited by size
+               orphanscurrRECORD delimited by size
+               into orphanshistRECORD
+               write orphanshistRECORD
+           end-if.
+
+       read-instld.
+           read sortedinstld at end move 'y' to instld_eof.
+           if instld_eof is not = 'y'
+               add 1 to installed_total
+               if installed_total > large_input_threshold and
+               large_input_warned = 'n'
+                   display "WARNING: installed-file stream exceeds "
+                   large_input_threshold " records - large run"
+                   move 'y' to large_input_warned
+               end-if
+           end-if.
+
+       read-allfiles.
+           read sortedallfiles at end move 'y' to allfiles_eof.
+           if allfiles_eof is not = 'y'
+               add 1 to found_total
+               move spaces to gaf_root_val
+               move spaces to gaf_path_val
+               move spaces to gaf_owner_val
+               move spaces to gaf_group_val
+               move spaces to gaf_perms_val
+               move spaces to gaf_size_val
+               unstring sortedallfilesRECORD delimited by '|'
+                   into gaf_path_val gaf_root_val gaf_owner_val
+                   gaf_group_val gaf_perms_val gaf_size_val
+               perform check-risk-flag
+               if found_total > large_input_threshold and
+               large_input_warned = 'n'
+                   display "WARNING: filesystem-scan stream exceeds "
+                   large_input_threshold " records - large run"
+                   move 'y' to large_input_warned
+               end-if
+           end-if.
+
+       check-risk-flag.
+           move spaces to gaf_risk_flag.
+           if gaf_perms_val(4:1) = '2' or gaf_perms_val(4:1) = '3' or
+           gaf_perms_val(4:1) = '6' or gaf_perms_val(4:1) = '7'
+               string gaf_risk_flag delimited by space
+               'WORLD-WRITABLE ' delimited by size
+               into gaf_risk_flag
+           end-if.
+           if gaf_perms_val(1:1) = '4' or gaf_perms_val(1:1) = '5' or
+           gaf_perms_val(1:1) = '6' or gaf_perms_val(1:1) = '7'
+               if gaf_risk_flag = spaces
+                   move 'SETUID ' to gaf_risk_flag
+               else
+                   move gaf_risk_flag to gaf_risk_flag_tmp
+                   move spaces to gaf_risk_flag
+                   string function trim(gaf_risk_flag_tmp)
+                   delimited by size
+                   ' SETUID ' delimited by size
+                   into gaf_risk_flag
+               end-if
+           end-if.
+
+       read-rootsctl.
+           read rootsctl at end move 'y' to roots_ctl_eof.
+           if roots_ctl_eof is not = 'y' and rootsctlRECORD is not =
+           spaces
+               if scan_root_count > 49
+                   display "Too many scan roots in sample.roots.ctl -"
+                   " maximum 50 supported, aborting"
+                   close rootsctl
+                   STOP RUN
+               end-if
+               add 1 to scan_root_count
+               move rootsctlRECORD to scan_roots(scan_root_count)
+           end-if.
+
+       run-getallfiles-for-root.
+           move spaces to cmdln_getallfiles.
+           string 'find ' delimited by size
+           scan_roots(root_idx) delimited by space
+           ' ' delimited by size
+           excl_list delimited by '  '
+           ' -printf "%-222p|' delimited by size
+           scan_roots(root_idx) delimited by space
+           '|%u|%g|%04m|%s\n" >>./sample.getallfiles.out 2>>./sam'
+           'ple.getallfiles.err' delimited by size
+           into cmdln_getallfiles
+           on overflow
+           display "STRING OVERFLOW building find command for root="
+           scan_roots(root_idx) " excl_list length="
+           function length(function trim(excl_list))
+           " excl_list=[" excl_list "]"
+           move 'y' to overflow_warning_flag
+           end-string.
+           open output findcmdfile.
+           move cmdln_getallfiles to findcmdfileRECORD.
+           write findcmdfileRECORD.
+           close findcmdfile.
+           call "system" using run_findcmd.
+
+       log-execution.
+           move spaces to execlogRECORD.
+           string envusrname delimited by space
+           ' ' delimited by size
+           run_date delimited by size
+           ' ' delimited by size
+           run_time delimited by size
+           ' root=' delimited by size
+           root_yn delimited by size
+           into execlogRECORD
+           on overflow
+           display "STRING OVERFLOW writing exec log entry, envusrn"
+           "ame=[" envusrname "] length="
+           function length(function trim(envusrname))
+           move 'y' to overflow_warning_flag
+           end-string.
+           open extend execlog.
+           if execlog_status not = '00'
+               open output execlog
+           end-if.
+           write execlogRECORD.
+           close execlog.
+
+       detect-pkg-manager.
+           move spaces to pkg_mgr.
+           call "SYSTEM" using cmdln_whichequery.
+           open input whichout.
+           read whichout into whichoutRECORD at end
+               move spaces to whichoutRECORD
+           end-read.
+           close whichout.
+           if whichoutRECORD not = spaces and
+           whichoutRECORD(1:5) not = 'which'
+               move 'EQUERY' to pkg_mgr
+           end-if.
+
+           if pkg_mgr = spaces
+               call "SYSTEM" using cmdln_whichdpkg
+               open input whichout
+               read whichout into whichoutRECORD at end
+                   move spaces to whichoutRECORD
+               end-read
+               close whichout
+               if whichoutRECORD not = spaces and
+               whichoutRECORD(1:5) not = 'which'
+                   move 'DPKG' to pkg_mgr
+               end-if
+           end-if.
+
+           if pkg_mgr = spaces
+               call "SYSTEM" using cmdln_whichrpm
+               open input whichout
+               read whichout into whichoutRECORD at end
+                   move spaces to whichoutRECORD
+               end-read
+               close whichout
+               if whichoutRECORD not = spaces and
+               whichoutRECORD(1:5) not = 'which'
+                   move 'RPM' to pkg_mgr
+               end-if
+           end-if.
+
+           if pkg_mgr = spaces
+               move 'NONE' to pkg_mgr
+               DISPLAY "No supported package manager (equery/dpkg/rpm)"
+               " found, suggest to quit"
+           else
+               DISPLAY "Detected package manager: " pkg_mgr
+           end-if.
+
+       read-checkpoint.
+           read checkpointfile at end move 'y' to checkpoint_eof.
+           if checkpoint_eof is not = 'y' and ckpt_rundate = run_date
+               evaluate ckpt_phase
+                 when 'PKGDETECT'
+                   move 'y' to ckpt_pkgdetect_done
+                   move ckpt_detail to pkg_mgr
+                 when 'GETINSTLDPKG'
+                   move 'y' to ckpt_getinstldpkg_done
+                 when 'GETALLFILES'
+                   move 'y' to ckpt_getallfiles_done
+               end-evaluate
+           end-if.
+
+       save-checkpoint-pkgdetect.
+           move spaces to checkpointfileRECORD.
+           move 'PKGDETECT' to ckpt_phase.
+           move run_date to ckpt_rundate.
+           move 'COMPLETE' to ckpt_phase_status.
+           move pkg_mgr to ckpt_detail.
+           open extend checkpointfile.
+           if checkpoint_status not = '00'
+               open output checkpointfile
+           end-if.
+           write checkpointfileRECORD.
+           close checkpointfile.
+
+       save-checkpoint-getinstldpkg.
+           move spaces to checkpointfileRECORD.
+           move 'GETINSTLDPKG' to ckpt_phase.
+           move run_date to ckpt_rundate.
+           move 'COMPLETE' to ckpt_phase_status.
+           open extend checkpointfile.
+           if checkpoint_status not = '00'
+               open output checkpointfile
+           end-if.
+           write checkpointfileRECORD.
+           close checkpointfile.
+
+       save-checkpoint-getallfiles.
+           move spaces to checkpointfileRECORD.
+           move 'GETALLFILES' to ckpt_phase.
+           move run_date to ckpt_rundate.
+           move 'COMPLETE' to ckpt_phase_status.
+           open extend checkpointfile.
+           if checkpoint_status not = '00'
+               open output checkpointfile
            end-if.
+           write checkpointfileRECORD.
+           close checkpointfile.
 
-       read-pathi.
-           read getallfilesout at end move 'y' to feof.
-           if feof is not = 'y' then
-               move getallfilesoutRECORD to getallfilesouttab(i)
-               add 1 to i
+       read-exclctl.
+           read exclctl at end move 'y' to exclctl_eof.
+           if exclctl_eof is not = 'y' and exclctlRECORD is not = spaces
+               string excl_list delimited by '  '
+               ' -not -path "' delimited by size
+               exclctlRECORD delimited by space
+               '*" -a' delimited by size
+               into excl_list
+               on overflow
+               display "STRING OVERFLOW building excl_list from sam"
+               "ple.excl.ctl entry=[" exclctlRECORD "] length="
+               function length(function trim(exclctlRECORD))
+               move 'y' to overflow_warning_flag
            end-if.
